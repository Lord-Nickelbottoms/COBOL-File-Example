@@ -0,0 +1,92 @@
+      *****************************************************************
+      * Program name:    PERSON-LIST
+      * Original author: MAINT
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 MAINT   Created. Read-side counterpart to
+      *                    WRITE-PROCEDURE in FILE-EXAMPLE: lists every
+      *                    PERSON-RECORD on PEOPLE.TXT with a final
+      *                    record count.
+      * 08/08/2026 MAINT   PERSON is now an indexed file keyed by
+      *                    PERSON-ID; read sequentially by primary key.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PERSON-LIST.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON ASSIGN TO 'PEOPLE.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PERSON
+           DATA RECORD IS PERSON-RECORD.
+
+           COPY PERSON.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-LISTING-LINE.
+           05 WS-LISTING-ID PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-LISTING-NAME PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-LISTING-AGE PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PERSON.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PEOPLE.TXT - STATUS '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'PERSON LISTING'.
+           DISPLAY '--------------------------------'.
+
+           PERFORM READ-PERSON.
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM PRINT-PERSON
+               PERFORM READ-PERSON
+           END-PERFORM.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'TOTAL RECORDS: ' WS-RECORD-COUNT.
+
+           CLOSE PERSON.
+
+           STOP RUN.
+
+       READ-PERSON.
+           READ PERSON
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PRINT-PERSON.
+           MOVE PERSON-ID IN PERSON-RECORD TO WS-LISTING-ID.
+           MOVE PERSON_NAME IN PERSON-RECORD TO WS-LISTING-NAME.
+           MOVE AGE IN PERSON-RECORD TO WS-LISTING-AGE.
+           ADD 1 TO WS-RECORD-COUNT.
+           DISPLAY WS-LISTING-LINE.
