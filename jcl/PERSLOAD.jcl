@@ -0,0 +1,156 @@
+//PERSLOAD JOB (ACCTNO),'PERSON ROSTER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* Job name:    PERSLOAD
+//* Purpose:     Unattended roster load for the PERSON file.
+//*
+//* Prerequisite (one-time, out-of-band): the GDG base
+//*              PROD.PERSON.PEOPLE.GDG used by BACKUP must already
+//*              exist (DEFINE GENERATIONDATAGROUP, normally run once
+//*              by whoever provisions this job's datasets). Defining
+//*              it here on every run would fail once it exists, so
+//*              it is not part of this job stream.
+//*
+//*              1. CLEANUP - remove any PROD.PERSON.PEOPLE.NEW/.OLD
+//*                           work clusters left behind by a prior
+//*                           run that failed partway through, so a
+//*                           single bad run doesn't permanently wedge
+//*                           every run after it on a duplicate-name
+//*                           failure in DEFINE or COMMIT. Tolerates
+//*                           "cluster not found"; does not tolerate
+//*                           any other failure.
+//*              2. DEFINE  - allocate a new VSAM KSDS work cluster
+//*                           for the load step to build into, keyed
+//*                           the same way as the live PEOPLE file
+//*                           (PERSON-ID, offset 0, length 3).
+//*              3. BACKUP  - REPRO the current PEOPLE cluster out to
+//*                           a new GDG generation before anything
+//*                           changes.
+//*              4. SEED    - REPRO the current PEOPLE cluster's
+//*                           records into the new work cluster so
+//*                           LOAD is inserting this run's batch on
+//*                           top of everybody already on file, not
+//*                           into an empty cluster.
+//*              5. LOAD    - run PERSON-LOAD (load module PERSLOAD;
+//*                           the COBOL PROGRAM-ID is longer than the
+//*                           8-char load-module limit so it is
+//*                           link-edited under this alias) against
+//*                           the transaction dataset, inserting into
+//*                           the seeded work cluster from SEED.
+//*              6. COMMIT  - only runs if LOAD ended clean (RC=0).
+//*                           Renames the live PEOPLE cluster out of
+//*                           the way, renames the work cluster into
+//*                           the live name, and only then deletes the
+//*                           old cluster -- so a mid-step failure
+//*                           leaves either the original live cluster
+//*                           or the fully-renamed new one in place,
+//*                           never neither.
+//*
+//* Maintenence Log
+//* Date      Author        Maintenance Requirement
+//* --------- ------------  ---------------------------------------
+//* 08/08/2026 MAINT   Created so roster loads can be scheduled
+//*                    instead of run by hand at a terminal.
+//* 08/08/2026 MAINT   Corrected KEYS offset (0-relative, not 1),
+//*                    RECORDSIZE/LRECL to match the 55-byte
+//*                    PERSON-RECORD layout, and the TRANSACTIONS
+//*                    DD/ddname (too long at 8 chars) to TRANS so
+//*                    it matches PERSON-LOAD's SELECT clause.
+//* 08/08/2026 MAINT   Added the SEED step. DEFINE's work cluster
+//*                    started out empty, so LOAD was inserting each
+//*                    run's batch into nothing, and COMMIT then
+//*                    swapped that in over the live file -- silently
+//*                    discarding every record loaded in prior runs.
+//*                    SEED now carries the live file's records into
+//*                    the work cluster before LOAD adds to it.
+//* 08/08/2026 MAINT   Added the CLEANUP step. COMMIT is the only
+//*                    step that ever removes the .NEW work cluster,
+//*                    so any failure in BACKUP/SEED/LOAD left it
+//*                    behind; the next run's DEFINE then failed on a
+//*                    duplicate name and every later step skipped via
+//*                    COND, permanently wedging the job. CLEANUP
+//*                    purges leftover .NEW/.OLD clusters up front and
+//*                    tolerates "not found" so a clean environment
+//*                    isn't affected.
+//* 08/08/2026 MAINT   Documented the GDG base as a required, already-
+//*                    provisioned prerequisite instead of a silent
+//*                    assumption -- BACKUP's REPRO into
+//*                    PROD.PERSON.PEOPLE.GDG(+1) has no way to
+//*                    bootstrap itself if that base doesn't exist.
+//* 08/08/2026 MAINT   Reordered COMMIT: the live cluster is now
+//*                    renamed out of the way before the work cluster
+//*                    is renamed into its place, and only deleted
+//*                    once both renames succeed. Previously COMMIT
+//*                    deleted the live cluster before attempting the
+//*                    renames, so a failed rename left the job with
+//*                    no live PEOPLE cluster at all.
+//*****************************************************************
+//*
+//CLEANUP  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.PERSON.PEOPLE.NEW CLUSTER PURGE
+  IF LASTCC <= 8 THEN -
+      SET MAXCC = 0
+  DELETE PROD.PERSON.PEOPLE.OLD CLUSTER PURGE
+  IF LASTCC <= 8 THEN -
+      SET MAXCC = 0
+/*
+//*
+//DEFINE   EXEC PGM=IDCAMS,COND=(0,NE,CLEANUP)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.PERSON.PEOPLE.NEW)             -
+         INDEXED                                           -
+         KEYS(3 0)                                         -
+         RECORDSIZE(55 55)                                 -
+         TRACKS(5 5)                                       -
+         VOLUMES(SYSDA))                                   -
+         DATA  (NAME(PROD.PERSON.PEOPLE.NEW.DATA))         -
+         INDEX (NAME(PROD.PERSON.PEOPLE.NEW.INDEX))
+/*
+//*
+//BACKUP   EXEC PGM=IDCAMS,COND=(0,NE,DEFINE)
+//SYSPRINT DD  SYSOUT=*
+//PEOPLE   DD  DSN=PROD.PERSON.PEOPLE,DISP=SHR
+//BKUP     DD  DSN=PROD.PERSON.PEOPLE.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=55,RECFM=FB,DSORG=PS)
+//SYSIN    DD  *
+  REPRO INFILE(PEOPLE) OUTFILE(BKUP)
+/*
+//*
+//SEED     EXEC PGM=IDCAMS,COND=(0,NE,BACKUP)
+//SYSPRINT DD  SYSOUT=*
+//PEOPLE   DD  DSN=PROD.PERSON.PEOPLE,DISP=SHR
+//NEWPPL   DD  DSN=PROD.PERSON.PEOPLE.NEW,DISP=OLD
+//SYSIN    DD  *
+  REPRO INFILE(PEOPLE) OUTFILE(NEWPPL)
+/*
+//*
+//LOAD     EXEC PGM=PERSLOAD,COND=(0,NE,SEED)
+//STEPLIB  DD  DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PEOPLE   DD  DSN=PROD.PERSON.PEOPLE.NEW,DISP=OLD
+//TRANS    DD  DSN=PROD.PERSON.TRANS(0),DISP=SHR
+//AUDITLOG DD  DSN=PROD.PERSON.AUDITLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//COMMIT   EXEC PGM=IDCAMS,COND=(0,NE,LOAD)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  ALTER  PROD.PERSON.PEOPLE -
+         NEWNAME(PROD.PERSON.PEOPLE.OLD)
+  ALTER  PROD.PERSON.PEOPLE.DATA -
+         NEWNAME(PROD.PERSON.PEOPLE.OLD.DATA)
+  ALTER  PROD.PERSON.PEOPLE.INDEX -
+         NEWNAME(PROD.PERSON.PEOPLE.OLD.INDEX)
+  ALTER  PROD.PERSON.PEOPLE.NEW -
+         NEWNAME(PROD.PERSON.PEOPLE)
+  ALTER  PROD.PERSON.PEOPLE.NEW.DATA -
+         NEWNAME(PROD.PERSON.PEOPLE.DATA)
+  ALTER  PROD.PERSON.PEOPLE.NEW.INDEX -
+         NEWNAME(PROD.PERSON.PEOPLE.INDEX)
+  DELETE PROD.PERSON.PEOPLE.OLD CLUSTER
+/*
+//
