@@ -0,0 +1,313 @@
+      *****************************************************************
+      * Program name:    PERSON-LOAD
+      * Original author: MAINT
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 MAINT   Created. Batch loader that reads a
+      *                    transaction file of NAME/AGE pairs and
+      *                    drives the same insert logic as
+      *                    FILE-EXAMPLE's WRITE-PROCEDURE for each one,
+      *                    so an overnight roster load does not need an
+      *                    operator typing at a terminal.
+      * 08/08/2026 MAINT   PERSON is now an indexed file keyed by
+      *                    PERSON-ID; opens I-O for direct-key inserts.
+      * 08/08/2026 MAINT   Reject transaction records with an age
+      *                    outside 0-120 instead of loading them, same
+      *                    as the interactive age check in FILE-EXAMPLE.
+      * 08/08/2026 MAINT   Skip transaction records whose name already
+      *                    has a PERSON record on file. There is no
+      *                    operator to prompt for an override in an
+      *                    unattended batch run, so duplicates are
+      *                    logged and skipped rather than written.
+      * 08/08/2026 MAINT   Every successful insert now appends an
+      *                    audit record to AUDITLOG.TXT, same as
+      *                    FILE-EXAMPLE. Operator id is fixed to the
+      *                    job/program name since a batch run has no
+      *                    operator to prompt.
+      * 08/08/2026 MAINT   SELECT clauses now use ddnames instead of
+      *                    literal paths so PERSLOAD.jcl's DD
+      *                    statements actually connect to this
+      *                    program when run as a batch step.
+      * 08/08/2026 MAINT   TRANS-AGE is now staged through an
+      *                    alphanumeric field and checked IS NUMERIC
+      *                    before the range test, same as the fix to
+      *                    FILE-EXAMPLE's age validation -- a
+      *                    transaction record with a non-numeric age
+      *                    field was falling through the range
+      *                    comparison with undefined results.
+      * 08/08/2026 MAINT   CHECK-DUPLICATE-NAME now truncates
+      *                    TRANS-NAME to PERSON_NAME's 20 chars
+      *                    before comparing, matching what actually
+      *                    gets written by WRITE-PROCEDURE.
+      * 08/08/2026 MAINT   Age validation now stages NUMVAL's result
+      *                    in a signed field and range-checks it
+      *                    there, same fix as FILE-EXAMPLE -- a
+      *                    signed transaction age like "-5" was
+      *                    passing TEST-NUMVAL and then losing its
+      *                    sign on the move into the unsigned age
+      *                    field, loading as a small positive age.
+      * 08/08/2026 MAINT   WRITE-PROCEDURE only reports "RECORD
+      *                    INSERTED" once the WRITE actually
+      *                    succeeds, same fix as FILE-EXAMPLE.
+      * 08/08/2026 MAINT   Error message on a failed TRANS-FILE open
+      *                    now names the TRANS ddname instead of the
+      *                    old TRANSACTIONS.TXT literal path, which
+      *                    stopped being accurate once the SELECT
+      *                    clause switched to ddname-style ASSIGN.
+      * 08/08/2026 MAINT   PERSLOAD.jcl's LOAD step now runs against
+      *                    a work cluster seeded with the live
+      *                    PEOPLE file's existing records (see
+      *                    PERSLOAD.jcl's SEED step) instead of an
+      *                    empty one, so FIND-MAX-ID and
+      *                    CHECK-DUPLICATE-NAME here see everybody
+      *                    already on file, not just this run's
+      *                    batch.
+      * 08/08/2026 MAINT   OPEN I-O PERSON and OPEN EXTEND AUDIT-FILE
+      *                    now only treat status 35 (not found) as
+      *                    the create-if-missing case and STOP RUN on
+      *                    any other non-zero status, same fix as
+      *                    FILE-EXAMPLE.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PERSON-LOAD.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ASSIGN TO ddnames (not literal paths) so this batch
+      *    program picks up whatever dataset/file PERSLOAD.jcl's
+      *    PEOPLE/TRANS/AUDITLOG DD statements point at.
+           SELECT PERSON ASSIGN TO PEOPLE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO TRANS
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PERSON
+           DATA RECORD IS PERSON-RECORD.
+
+           COPY PERSON.
+
+       FD AUDIT-FILE
+           DATA RECORD IS AUDIT-RECORD.
+
+           COPY AUDIT.
+
+       FD TRANS-FILE
+           DATA RECORD IS TRANS-RECORD.
+
+       01 TRANS-RECORD.
+           05 TRANS-NAME PIC A(30).
+           05 TRANS-AGE PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 WS-TRANS-EOF PIC X(1) VALUE 'N'.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-TRANS-STATUS PIC X(2).
+       01 WS-MAX-ID PIC 9(3) VALUE ZERO.
+       01 WS-TRANS-AGE PIC 9(3).
+       01 WS-TRANS-AGE-SIGNED PIC S9(3).
+       01 WS-TRANS-AGE-POS PIC 9(2).
+       01 WS-LOAD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DUP-SKIP-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DUP-FOUND PIC X(1) VALUE 'N'.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-OPERATOR-ID PIC X(10) VALUE 'PERSONLOAD'.
+       01 WS-TIMESTAMP PIC X(21).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN TRANS - STATUS '
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Same create-if-missing behaviour as FILE-EXAMPLE: OPEN I-O
+      *    needs the indexed file to already exist. Status 35 means
+      *    it is missing; any other non-zero status is a real open
+      *    failure.
+           OPEN I-O PERSON.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT PERSON
+               CLOSE PERSON
+               OPEN I-O PERSON
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PEOPLE - STATUS '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Audit log is append-only; a missing file is created fresh
+      *    only on status 35 (not found). Any other non-zero status
+      *    is a real open failure -- falling through to OPEN OUTPUT
+      *    for any failure would truncate an existing audit trail.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN AUDITLOG - STATUS '
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM FIND-MAX-ID.
+
+           PERFORM READ-TRANSACTION.
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+      *        TRANS-AGE is read as raw bytes off the transaction
+      *        file, so it is checked IS NUMERIC (via TEST-NUMVAL)
+      *        before any range comparison, same as the operator's
+      *        age entry in FILE-EXAMPLE.
+               MOVE FUNCTION TEST-NUMVAL(TRANS-AGE) TO WS-TRANS-AGE-POS
+               IF WS-TRANS-AGE-POS = 0
+      *            TEST-NUMVAL accepts a signed value (e.g. "-5")
+      *            as numeric, so NUMVAL's result is staged in a
+      *            signed field and range-checked there before it
+      *            reaches the unsigned WS-TRANS-AGE, which would
+      *            silently drop the sign.
+                   MOVE FUNCTION NUMVAL(TRANS-AGE)
+                       TO WS-TRANS-AGE-SIGNED
+                   IF WS-TRANS-AGE-SIGNED >= 0 AND
+                           WS-TRANS-AGE-SIGNED <= 120
+                       MOVE WS-TRANS-AGE-SIGNED TO WS-TRANS-AGE
+                       PERFORM CHECK-DUPLICATE-NAME
+                       IF WS-DUP-FOUND = 'Y'
+                           DISPLAY 'SKIPPED - DUPLICATE NAME FOR '
+                               TRANS-NAME
+                           ADD 1 TO WS-DUP-SKIP-COUNT
+                       ELSE
+                           PERFORM WRITE-PROCEDURE
+                       END-IF
+                   ELSE
+                       DISPLAY 'REJECTED - AGE OUT OF RANGE FOR '
+                           TRANS-NAME
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+               ELSE
+                   DISPLAY 'REJECTED - AGE NOT NUMERIC FOR '
+                       TRANS-NAME
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+
+           CLOSE PERSON.
+           CLOSE TRANS-FILE.
+           CLOSE AUDIT-FILE.
+
+           DISPLAY 'BATCH LOAD COMPLETE - RECORDS LOADED: '
+               WS-LOAD-COUNT.
+           DISPLAY 'RECORDS REJECTED: ' WS-REJECT-COUNT.
+           DISPLAY 'DUPLICATES SKIPPED: ' WS-DUP-SKIP-COUNT.
+
+           STOP RUN.
+
+       READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF
+           END-READ.
+
+      *    Scans the existing file for the highest PERSON-ID on record
+      *    so each loaded record gets a fresh sequential ID. PERSON is
+      *    already open I-O; START positions at the first record so
+      *    the whole key range can be walked with READ NEXT.
+       FIND-MAX-ID.
+           MOVE ZERO TO WS-MAX-ID.
+           MOVE ZERO TO PERSON-ID IN PERSON-RECORD.
+           START PERSON KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PERSON NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PERSON-ID IN PERSON-RECORD > WS-MAX-ID
+                           MOVE PERSON-ID IN PERSON-RECORD
+                               TO WS-MAX-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Walks PERSON by key looking for an existing record with the
+      *    same PERSON_NAME as TRANS-NAME. Uses the same sequential
+      *    scan pattern as FIND-MAX-ID.
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           MOVE ZERO TO PERSON-ID IN PERSON-RECORD.
+           START PERSON KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-DUP-FOUND = 'Y'
+               READ PERSON NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PERSON_NAME IN PERSON-RECORD =
+                               TRANS-NAME(1:20)
+                           MOVE 'Y' TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-PROCEDURE.
+           ADD 1 TO WS-MAX-ID.
+           MOVE WS-MAX-ID    TO PERSON-ID IN PERSON-RECORD .
+           MOVE TRANS-NAME   TO PERSON_NAME IN PERSON-RECORD .
+           MOVE WS-TRANS-AGE TO AGE IN PERSON-RECORD .
+
+           WRITE PERSON-RECORD
+               INVALID KEY
+                   DISPLAY 'DUPLICATE PERSON-ID - RECORD NOT WRITTEN'
+               NOT INVALID KEY
+                   DISPLAY 'RECORD INSERTED - ID '
+                       PERSON-ID IN PERSON-RECORD
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
+
+      *    Appends one audit record per successful PERSON insert so
+      *    the file can be reconciled later against who entered what.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE PERSON_NAME IN PERSON-RECORD TO AUDIT-PERSON-NAME.
+           MOVE AGE IN PERSON-RECORD TO AUDIT-AGE.
+           WRITE AUDIT-RECORD.
