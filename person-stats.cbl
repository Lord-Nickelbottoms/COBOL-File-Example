@@ -0,0 +1,106 @@
+      *****************************************************************
+      * Program name:    PERSON-STATS
+      * Original author: MAINT
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 MAINT   Created. Reads PERSON-RECORD entries and
+      *                    reports total count, average age, and
+      *                    counts by age band (under 18, 18-64, 65+)
+      *                    so the file's shape can be sanity-checked
+      *                    without a one-off query.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PERSON-STATS.
+       AUTHOR. MAINT.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON ASSIGN TO 'PEOPLE.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PERSON
+           DATA RECORD IS PERSON-RECORD.
+
+           COPY PERSON.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-AGE-TOTAL PIC 9(8) VALUE ZERO.
+       01 WS-AVERAGE-AGE PIC 999V99 VALUE ZERO.
+       01 WS-UNDER-18-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-WORKING-AGE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SENIOR-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PERSON.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PEOPLE.TXT - STATUS '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-PERSON.
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM ACCUMULATE-STATS
+               PERFORM READ-PERSON
+           END-PERFORM.
+
+           CLOSE PERSON.
+
+           PERFORM PRINT-STATS.
+
+           STOP RUN.
+
+       READ-PERSON.
+           READ PERSON
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       ACCUMULATE-STATS.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD AGE IN PERSON-RECORD TO WS-AGE-TOTAL.
+           IF AGE IN PERSON-RECORD < 18
+               ADD 1 TO WS-UNDER-18-COUNT
+           ELSE
+               IF AGE IN PERSON-RECORD < 65
+                   ADD 1 TO WS-WORKING-AGE-COUNT
+               ELSE
+                   ADD 1 TO WS-SENIOR-COUNT
+               END-IF
+           END-IF.
+
+       PRINT-STATS.
+           IF WS-RECORD-COUNT > 0
+               DIVIDE WS-AGE-TOTAL BY WS-RECORD-COUNT
+                   GIVING WS-AVERAGE-AGE ROUNDED
+           END-IF.
+
+           DISPLAY 'PERSON FILE STATISTICS'.
+           DISPLAY '--------------------------------'.
+           DISPLAY 'TOTAL RECORDS:    ' WS-RECORD-COUNT.
+           DISPLAY 'AVERAGE AGE:      ' WS-AVERAGE-AGE.
+           DISPLAY 'UNDER 18:         ' WS-UNDER-18-COUNT.
+           DISPLAY '18 TO 64:         ' WS-WORKING-AGE-COUNT.
+           DISPLAY '65 AND OVER:      ' WS-SENIOR-COUNT.
