@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook:        AUDIT.CPY
+      * Purpose:          Shared AUDIT-RECORD layout for AUDITLOG.TXT.
+      *                   COPYed into every program that inserts
+      *                   PERSON records, so there is a durable trail
+      *                   of who wrote what and when.
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 MAINT   Created for the PERSON insert audit trail.
+      *****************************************************************
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP PIC X(21).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-OPERATOR PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-PERSON-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-AGE PIC 9(3).
