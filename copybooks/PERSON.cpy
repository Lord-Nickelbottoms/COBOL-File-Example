@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Copybook:        PERSON.CPY
+      * Purpose:          Shared PERSON-RECORD layout for PEOPLE.TXT.
+      *                   COPYed into every program that opens PERSON
+      *                   so the record layout only has to change in
+      *                   one place.
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 MAINT   Factored out of FILE-EXAMPLE so PERSON-LIST
+      *                    can share the same record layout.
+      * 08/08/2026 MAINT   Activated PERSON-ID as a real key field so
+      *                    every record can be addressed reliably.
+      * 08/08/2026 MAINT   Widened AGE to PIC 9(3) so the 0-120 valid
+      *                    range (see USER-INPUT) actually fits.
+      *****************************************************************
+       01 PERSON-RECORD.
+           05 PERSON-ID PIC 9(3).
+           05 FILLER PIC X(10).
+           05 PERSON_NAME PIC X(20).
+           05 FILLER PIC X(10).
+           05 AGE PIC 9(3).
+           05 FILLER PIC X(9).
