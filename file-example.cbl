@@ -6,7 +6,54 @@
       * Date      Author        Maintenance Requirement               
       * --------- ------------  --------------------------------------- 
       * 20/02/2025 NIZAAM  Created for COBOL class         
-      *                                                               
+      * 08/08/2026 MAINT   Open in EXTEND mode so repeat runs append
+      *                    to PEOPLE.TXT instead of truncating it.
+      * 08/08/2026 MAINT   Activated PERSON-ID; next ID is assigned
+      *                    automatically from the highest ID on file.
+      * 08/08/2026 MAINT   Reorganized PERSON as an indexed file keyed
+      *                    by PERSON-ID. Opens I-O so records can be
+      *                    addressed directly instead of only
+      *                    appending; the old EXTEND-or-create check is
+      *                    now a create-if-missing check around OPEN
+      *                    I-O (status 35 means the file is new).
+      * 08/08/2026 MAINT   USER-INPUT now validates age is numeric and
+      *                    0-120, re-prompting instead of writing a
+      *                    bad record.
+      * 08/08/2026 MAINT   USER-INPUT now warns on a duplicate
+      *                    PERSON_NAME and lets the operator override.
+      * 08/08/2026 MAINT   Every successful insert now appends an
+      *                    audit record (operator, timestamp, name,
+      *                    age) to AUDITLOG.TXT.
+      * 08/08/2026 MAINT   Age validation now tests the raw ACCEPT
+      *                    input with TEST-NUMVAL instead of IS
+      *                    NUMERIC -- ACCEPT left-justifies a short
+      *                    entry with trailing spaces, which always
+      *                    fails IS NUMERIC and trapped the operator
+      *                    in the reprompt loop.
+      * 08/08/2026 MAINT   CHECK-DUPLICATE-NAME now truncates the
+      *                    30-char name input to PERSON_NAME's 20
+      *                    chars before comparing, matching what
+      *                    actually gets written by WRITE-PROCEDURE.
+      * 08/08/2026 MAINT   Age validation now stages NUMVAL's result
+      *                    in a signed field and range-checks it
+      *                    there -- TEST-NUMVAL accepts a signed
+      *                    value like "-5" as numeric, and moving it
+      *                    straight into the unsigned age field was
+      *                    dropping the sign and silently writing a
+      *                    negative entry as a small positive age.
+      * 08/08/2026 MAINT   WRITE-PROCEDURE only reports "RECORD
+      *                    INSERTED" once the WRITE actually succeeds
+      *                    instead of before the WRITE is attempted,
+      *                    so a duplicate-key rejection no longer
+      *                    follows a false success message.
+      * 08/08/2026 MAINT   OPEN I-O PERSON and OPEN EXTEND AUDIT-FILE
+      *                    now only treat status 35 (not found) as
+      *                    the create-if-missing case and STOP RUN on
+      *                    any other non-zero status, instead of
+      *                    falling through to OPEN OUTPUT (and
+      *                    truncating AUDITLOG.TXT) or to FIND-MAX-ID
+      *                    against a file that never actually opened.
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  FILE-EXAMPLE.
@@ -21,56 +68,222 @@
 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT PERSON ASSIGN TO 'PEOPLE.TXT'.
+           SELECT PERSON ASSIGN TO 'PEOPLE.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.TXT'
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
 
-       FILE SECTION. 
+       FILE SECTION.
 
        FD PERSON
            DATA RECORD IS PERSON-RECORD.
 
-       01 PERSON-RECORD.
-      *    05 PERSON-ID PIC 9(3).
-      *    05 FILLER PIC X(10).
-           05 PERSON_NAME PIC X(20).
-           05 FILLER PIC X(10).
-           05 AGE PIC 9(2).
-           05 FILLER PIC X(10).
-           
-       WORKING-STORAGE SECTION. 
+           COPY PERSON.
+
+       FD AUDIT-FILE
+           DATA RECORD IS AUDIT-RECORD.
+
+           COPY AUDIT.
+
+       WORKING-STORAGE SECTION.
        01 WS-EOF PIC X(1) VALUE 'N'.
        01 WS-USER-NAME PIC A(30).
+       01 WS-USER-AGE-INPUT PIC X(3).
        01 WS-USER-AGE PIC 9(3).
+       01 WS-USER-AGE-SIGNED PIC S9(3).
+       01 WS-USER-AGE-POS PIC 9(2).
+       01 WS-AGE-VALID PIC X(1) VALUE 'N'.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-MAX-ID PIC 9(3) VALUE ZERO.
+       01 WS-DUP-FOUND PIC X(1) VALUE 'N'.
+       01 WS-OVERRIDE PIC X(1).
+       01 WS-PROCEED PIC X(1) VALUE 'Y'.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-TIMESTAMP PIC X(21).
        77 NAME PIC A(10).
-       77 AGE PIC 9(3).       
+       77 AGE PIC 9(3).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           OPEN OUTPUT PERSON .
+           DISPLAY 'Enter your operator/job id: '.
+           ACCEPT WS-OPERATOR-ID.
+
+      *    Indexed PERSON files must already exist to OPEN I-O; status
+      *    35 means this is the first run, so create an empty file and
+      *    re-open it for direct access. Any other non-zero status is
+      *    a real open failure, not a missing-file condition.
+           OPEN I-O PERSON.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT PERSON
+               CLOSE PERSON
+               OPEN I-O PERSON
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PEOPLE.TXT - STATUS '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Audit log is append-only; a missing file is created fresh
+      *    only on status 35 (not found). Any other non-zero status
+      *    is a real open failure -- falling through to OPEN OUTPUT
+      *    for any failure would truncate an existing audit trail.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN AUDITLOG.TXT - STATUS '
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM FIND-MAX-ID.
 
            INITIALIZE PERSON-RECORD
 
            PERFORM USER-INPUT.
 
            CLOSE PERSON.
+           CLOSE AUDIT-FILE.
 
            STOP RUN.
 
+      *    Scans the existing file for the highest PERSON-ID on record
+      *    so a fresh sequential ID can be assigned below. PERSON is
+      *    already open I-O; START positions at the first record so
+      *    the whole key range can be walked with READ NEXT.
+       FIND-MAX-ID.
+           MOVE ZERO TO WS-MAX-ID.
+           MOVE ZERO TO PERSON-ID IN PERSON-RECORD.
+           START PERSON KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PERSON NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PERSON-ID IN PERSON-RECORD > WS-MAX-ID
+                           MOVE PERSON-ID IN PERSON-RECORD
+                               TO WS-MAX-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        USER-INPUT.
            DISPLAY 'Enter a name and surname: '.
            ACCEPT WS-USER-NAME.
 
-           DISPLAY 'Enter their age: '.
-           ACCEPT WS-USER-AGE.
+           MOVE 'Y' TO WS-PROCEED.
+           PERFORM CHECK-DUPLICATE-NAME.
+           IF WS-DUP-FOUND = 'Y'
+               DISPLAY 'WARNING: A RECORD ALREADY EXISTS FOR '
+                   WS-USER-NAME
+               DISPLAY 'WRITE ANYWAY? (Y/N): '
+               ACCEPT WS-OVERRIDE
+               IF WS-OVERRIDE NOT = 'Y' AND WS-OVERRIDE NOT = 'y'
+                   MOVE 'N' TO WS-PROCEED
+               END-IF
+           END-IF.
+
+           IF WS-PROCEED = 'Y'
+               MOVE 'N' TO WS-AGE-VALID
+               PERFORM UNTIL WS-AGE-VALID = 'Y'
+                   DISPLAY 'Enter their age: '
+                   ACCEPT WS-USER-AGE-INPUT
+      *            ACCEPT left-justifies short input with trailing
+      *            spaces (e.g. "45" becomes "45 "), which always
+      *            fails IS NUMERIC. TEST-NUMVAL tolerates the
+      *            padding and returns zero when the content is a
+      *            valid numeric literal.
+                   MOVE FUNCTION TEST-NUMVAL(WS-USER-AGE-INPUT)
+                       TO WS-USER-AGE-POS
+                   IF WS-USER-AGE-POS = 0
+      *                TEST-NUMVAL accepts a signed value (e.g.
+      *                "-5") as numeric, so NUMVAL's result is
+      *                staged in a signed field and range-checked
+      *                there before it ever reaches the unsigned
+      *                WS-USER-AGE, which would silently drop the
+      *                sign.
+                       MOVE FUNCTION NUMVAL(WS-USER-AGE-INPUT)
+                           TO WS-USER-AGE-SIGNED
+                       IF WS-USER-AGE-SIGNED >= 0 AND
+                               WS-USER-AGE-SIGNED <= 120
+                           MOVE WS-USER-AGE-SIGNED TO WS-USER-AGE
+                           MOVE 'Y' TO WS-AGE-VALID
+                       ELSE
+                           DISPLAY 'AGE MUST BE 0-120 - TRY AGAIN'
+                       END-IF
+                   ELSE
+                       DISPLAY 'AGE MUST BE NUMERIC - TRY AGAIN'
+                   END-IF
+               END-PERFORM
+
+               DISPLAY 'WRITING RECORD'
+               PERFORM WRITE-PROCEDURE
+           ELSE
+               DISPLAY 'RECORD NOT WRITTEN'
+           END-IF.
+
+      *    Walks PERSON by key looking for an existing record with the
+      *    same PERSON_NAME as WS-USER-NAME. Uses the same sequential
+      *    scan pattern as FIND-MAX-ID.
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           MOVE ZERO TO PERSON-ID IN PERSON-RECORD.
+           START PERSON KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-DUP-FOUND = 'Y'
+               READ PERSON NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PERSON_NAME IN PERSON-RECORD =
+                               WS-USER-NAME(1:20)
+                           MOVE 'Y' TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-           DISPLAY 'WRITING RECORD'
-           PERFORM WRITE-PROCEDURE.
-       
        WRITE-PROCEDURE.
+           ADD 1 TO WS-MAX-ID.
+           MOVE WS-MAX-ID    TO PERSON-ID IN PERSON-RECORD .
            MOVE WS-USER-NAME TO PERSON_NAME IN PERSON-RECORD .
            MOVE WS-USER-AGE  TO AGE IN PERSON-RECORD .
-           DISPLAY 'RECORD INSERTED'.
-           
-           WRITE PERSON-RECORD .
+
+           WRITE PERSON-RECORD
+               INVALID KEY
+                   DISPLAY 'DUPLICATE PERSON-ID - RECORD NOT WRITTEN'
+               NOT INVALID KEY
+                   DISPLAY 'RECORD INSERTED - ID '
+                       PERSON-ID IN PERSON-RECORD
+                   PERFORM WRITE-AUDIT-RECORD
+           END-WRITE.
+
+      *    Appends one audit record per successful PERSON insert so
+      *    the file can be reconciled later against who entered what.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE PERSON_NAME IN PERSON-RECORD TO AUDIT-PERSON-NAME.
+           MOVE AGE IN PERSON-RECORD TO AUDIT-AGE.
+           WRITE AUDIT-RECORD.
